@@ -0,0 +1,287 @@
+000010*----------------------------------------------------------------
+000020*    IDENTIFICATION DIVISION.
+000030*----------------------------------------------------------------
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.       relatorio.
+000060 AUTHOR.           MYANNNERS.
+000070 DATE-WRITTEN.     08/09/2026.
+000080 DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100*    MODIFICATION HISTORY
+000110*----------------------------------------------------------------
+000120*    DATE       INIT  DESCRIPTION
+000130*    08/09/2026 MYN   ORIGINAL - DAILY JOB-RUN SUMMARY, SORTED
+000140*                     BY RUN DATE/TIME, FLAGGING ANY JOB WHOSE
+000150*                     COMPILE DATE IS MORE THAN 30 DAYS OLDER
+000160*                     THAN ITS RUN DATE.  READS THE JOB-AUDIT
+000170*                     FILE WRITTEN BY THE SHOP'S BATCH JOBS.
+000180*    08/09/2026 MYN   CHECK THE OPEN INPUT ON JOB-AUDIT-FILE -
+000190*                     A MISSING FILE (STATUS 35, E.G. NO JOB
+000200*                     HAS EVER RUN) NOW SKIPS THE SORT AND
+000210*                     PRODUCES AN EMPTY REPORT INSTEAD OF
+000220*                     READING AN UNOPENED FILE.
+000230*----------------------------------------------------------------
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT JOB-AUDIT-FILE ASSIGN TO "JOBAUDIT"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS JOBAUD-FILE-STATUS.
+000310     SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
+000320     SELECT REPORT-FILE ASSIGN TO "JOBSUMRP"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS REPORT-FILE-STATUS.
+000350*----------------------------------------------------------------
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  JOB-AUDIT-FILE
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY JOBAUDCP.
+000410*
+000420 SD  SORT-WORK-FILE.
+000430     COPY JOBAUDCP REPLACING JOB-AUDIT-RECORD BY
+000440                              SORT-AUDIT-RECORD.
+000450*
+000460 FD  REPORT-FILE
+000470     LABEL RECORDS ARE STANDARD.
+000480 01  REPORT-LINE                         PIC X(80).
+000490*----------------------------------------------------------------
+000500 WORKING-STORAGE SECTION.
+000510 77  JOBAUD-FILE-STATUS                  PIC X(02) VALUE SPACES.
+000520 77  REPORT-FILE-STATUS                  PIC X(02) VALUE SPACES.
+000530 77  END-OF-AUDIT-SWITCH                 PIC X(01) VALUE "N".
+000540     88  END-OF-AUDIT-FILE                    VALUE "S".
+000550     88  NOT-END-OF-AUDIT-FILE                VALUE "N".
+000560 77  AUDIT-AVAILABLE-SWITCH               PIC X(01) VALUE "Y".
+000570     88  AUDIT-FILE-AVAILABLE                 VALUE "Y".
+000580     88  AUDIT-FILE-NOT-AVAILABLE             VALUE "N".
+000590 77  END-OF-SORT-SWITCH                  PIC X(01) VALUE "N".
+000600     88  END-OF-SORT                          VALUE "S".
+000610     88  NOT-END-OF-SORT                      VALUE "N".
+000620 77  STALE-DAYS-LIMIT                    PIC 9(04) COMP
+000630                                          VALUE 30.
+000640 77  DAYS-OLD-COUNT                      PIC S9(07) COMP.
+000650 77  STALE-FLAG                          PIC X(05) VALUE SPACES.
+000660*----------------------------------------------------------------
+000670 PROCEDURE DIVISION.
+000680*----------------------------------------------------------------
+000690*    0000-MAINLINE
+000700*----------------------------------------------------------------
+000710 0000-MAINLINE.
+000720     PERFORM 1000-INITIALIZE
+000730         THRU 1000-INITIALIZE-EXIT
+000740     IF AUDIT-FILE-AVAILABLE
+000750         SORT SORT-WORK-FILE
+000760             ON ASCENDING KEY JA-RUN-YYYY OF SORT-AUDIT-RECORD
+000770                              JA-RUN-MM   OF SORT-AUDIT-RECORD
+000780                              JA-RUN-DD   OF SORT-AUDIT-RECORD
+000790                              JA-RUN-HH   OF SORT-AUDIT-RECORD
+000800                              JA-RUN-MI   OF SORT-AUDIT-RECORD
+000810                              JA-RUN-SS   OF SORT-AUDIT-RECORD
+000820             INPUT PROCEDURE IS 2000-SUPPLY-RECORDS
+000830                         THRU 2000-SUPPLY-RECORDS-EXIT
+000840             OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT
+000850                          THRU 3000-PRODUCE-REPORT-EXIT
+000860     ELSE
+000870         DISPLAY '*** JOB-AUDIT FILE NOT FOUND - NO JOBS '
+000880                 'HAVE RUN YET ***'
+000890     END-IF
+000900     PERFORM 9000-TERMINATE
+000910         THRU 9000-TERMINATE-EXIT
+000920     GOBACK.
+000930*----------------------------------------------------------------
+000940*    1000-INITIALIZE
+000950*----------------------------------------------------------------
+000960 1000-INITIALIZE.
+000970     OPEN OUTPUT REPORT-FILE
+000980     OPEN INPUT JOB-AUDIT-FILE
+000990     IF JOBAUD-FILE-STATUS NOT = "00"
+001000         SET AUDIT-FILE-NOT-AVAILABLE TO TRUE
+001010     END-IF
+001020     PERFORM 1100-WRITE-REPORT-HEADINGS
+001030         THRU 1100-WRITE-REPORT-HEADINGS-EXIT
+001040     .
+001050 1000-INITIALIZE-EXIT.
+001060     EXIT.
+001070*----------------------------------------------------------------
+001080*    1100-WRITE-REPORT-HEADINGS
+001090*----------------------------------------------------------------
+001100 1100-WRITE-REPORT-HEADINGS.
+001110     MOVE SPACES TO REPORT-LINE
+001120     STRING 'RELATORIO DIARIO DE EXECUCAO DE JOBS'
+001130         DELIMITED BY SIZE INTO REPORT-LINE
+001140     WRITE REPORT-LINE
+001150     MOVE SPACES TO REPORT-LINE
+001160     STRING 'JOB       COMPILADO   EXECUTADO            SIT'
+001170         DELIMITED BY SIZE INTO REPORT-LINE
+001180     WRITE REPORT-LINE
+001190     MOVE SPACES TO REPORT-LINE
+001200     STRING '--------  ----------  -------------------  ---'
+001210         DELIMITED BY SIZE INTO REPORT-LINE
+001220     WRITE REPORT-LINE
+001230     .
+001240 1100-WRITE-REPORT-HEADINGS-EXIT.
+001250     EXIT.
+001260*----------------------------------------------------------------
+001270*    2000-SUPPLY-RECORDS
+001280*    SORT INPUT PROCEDURE - READS THE JOB-AUDIT FILE ONE RECORD
+001290*    AT A TIME AND RELEASES EACH ONE TO THE SORT WORK FILE.
+001300*----------------------------------------------------------------
+001310 2000-SUPPLY-RECORDS.
+001320     PERFORM 2050-GET-NEXT-AUDIT-RECORD
+001330         THRU 2050-GET-NEXT-AUDIT-RECORD-EXIT
+001340     PERFORM 2200-RELEASE-AUDIT-RECORD
+001350         THRU 2200-RELEASE-AUDIT-RECORD-EXIT
+001360         UNTIL END-OF-AUDIT-FILE
+001370     .
+001380 2000-SUPPLY-RECORDS-EXIT.
+001390     EXIT.
+001400*----------------------------------------------------------------
+001410*    2050-GET-NEXT-AUDIT-RECORD
+001420*    SKIPS ANY BLANK LINE THE LINE SEQUENTIAL READER HANDS BACK
+001430*    AT END OF FILE SO A SPURIOUS EMPTY RECORD NEVER REACHES THE
+001440*    SORT WORK FILE.
+001450*----------------------------------------------------------------
+001460 2050-GET-NEXT-AUDIT-RECORD.
+001470     PERFORM 2100-READ-AUDIT-RECORD
+001480         THRU 2100-READ-AUDIT-RECORD-EXIT
+001490     PERFORM 2100-READ-AUDIT-RECORD
+001500         THRU 2100-READ-AUDIT-RECORD-EXIT
+001510         UNTIL END-OF-AUDIT-FILE
+001520         OR JOB-AUDIT-RECORD NOT = SPACES
+001530     .
+001540 2050-GET-NEXT-AUDIT-RECORD-EXIT.
+001550     EXIT.
+001560*----------------------------------------------------------------
+001570*    2100-READ-AUDIT-RECORD
+001580*----------------------------------------------------------------
+001590 2100-READ-AUDIT-RECORD.
+001600     READ JOB-AUDIT-FILE
+001610         AT END
+001620             SET END-OF-AUDIT-FILE TO TRUE
+001630     END-READ
+001640     .
+001650 2100-READ-AUDIT-RECORD-EXIT.
+001660     EXIT.
+001670*----------------------------------------------------------------
+001680*    2200-RELEASE-AUDIT-RECORD
+001690*----------------------------------------------------------------
+001700 2200-RELEASE-AUDIT-RECORD.
+001710     RELEASE SORT-AUDIT-RECORD FROM JOB-AUDIT-RECORD
+001720     PERFORM 2050-GET-NEXT-AUDIT-RECORD
+001730         THRU 2050-GET-NEXT-AUDIT-RECORD-EXIT
+001740     .
+001750 2200-RELEASE-AUDIT-RECORD-EXIT.
+001760     EXIT.
+001770*----------------------------------------------------------------
+001780*    3000-PRODUCE-REPORT
+001790*    SORT OUTPUT PROCEDURE - RETURNS EACH JOB-AUDIT RECORD IN
+001800*    RUN DATE/TIME ORDER AND WRITES ONE DETAIL LINE PER RECORD.
+001810*----------------------------------------------------------------
+001820 3000-PRODUCE-REPORT.
+001830     PERFORM 3100-RETURN-NEXT-RECORD
+001840         THRU 3100-RETURN-NEXT-RECORD-EXIT
+001850     PERFORM 3200-WRITE-DETAIL-LINE
+001860         THRU 3200-WRITE-DETAIL-LINE-EXIT
+001870         UNTIL END-OF-SORT
+001880     .
+001890 3000-PRODUCE-REPORT-EXIT.
+001900     EXIT.
+001910*----------------------------------------------------------------
+001920*    3100-RETURN-NEXT-RECORD
+001930*----------------------------------------------------------------
+001940 3100-RETURN-NEXT-RECORD.
+001950     RETURN SORT-WORK-FILE
+001960         AT END
+001970             SET END-OF-SORT TO TRUE
+001980     END-RETURN
+001990     .
+002000 3100-RETURN-NEXT-RECORD-EXIT.
+002010     EXIT.
+002020*----------------------------------------------------------------
+002030*    3200-WRITE-DETAIL-LINE
+002040*----------------------------------------------------------------
+002050 3200-WRITE-DETAIL-LINE.
+002060     PERFORM 3210-COMPUTE-STALE-FLAG
+002070         THRU 3210-COMPUTE-STALE-FLAG-EXIT
+002080     PERFORM 3220-FORMAT-DETAIL-LINE
+002090         THRU 3220-FORMAT-DETAIL-LINE-EXIT
+002100     WRITE REPORT-LINE
+002110     PERFORM 3100-RETURN-NEXT-RECORD
+002120         THRU 3100-RETURN-NEXT-RECORD-EXIT
+002130     .
+002140 3200-WRITE-DETAIL-LINE-EXIT.
+002150     EXIT.
+002160*----------------------------------------------------------------
+002170*    3210-COMPUTE-STALE-FLAG
+002180*    FLAGS A JOB WHOSE COMPILE DATE IS MORE THAN 30 DAYS OLDER
+002190*    THAN THE DATE IT RAN ON.
+002200*----------------------------------------------------------------
+002210 3210-COMPUTE-STALE-FLAG.
+002220     COMPUTE DAYS-OLD-COUNT =
+002230         FUNCTION INTEGER-OF-DATE(JA-RUN-DATE-NUM
+002240                                   OF SORT-AUDIT-RECORD)
+002250       - FUNCTION INTEGER-OF-DATE(JA-COMPILE-DATE-NUM
+002260                                   OF SORT-AUDIT-RECORD)
+002270     IF DAYS-OLD-COUNT > STALE-DAYS-LIMIT
+002280         MOVE '*OLD*' TO STALE-FLAG
+002290     ELSE
+002300         MOVE SPACES TO STALE-FLAG
+002310     END-IF
+002320     .
+002330 3210-COMPUTE-STALE-FLAG-EXIT.
+002340     EXIT.
+002350*----------------------------------------------------------------
+002360*    3220-FORMAT-DETAIL-LINE
+002370*----------------------------------------------------------------
+002380 3220-FORMAT-DETAIL-LINE.
+002390     MOVE SPACES TO REPORT-LINE
+002400     STRING JA-JOB-NAME OF SORT-AUDIT-RECORD
+002410                 DELIMITED BY SIZE
+002420            '  '                    DELIMITED BY SIZE
+002430            JA-COMPILE-YYYY OF SORT-AUDIT-RECORD
+002440                 DELIMITED BY SIZE
+002450            '/'                     DELIMITED BY SIZE
+002460            JA-COMPILE-MM OF SORT-AUDIT-RECORD
+002470                 DELIMITED BY SIZE
+002480            '/'                     DELIMITED BY SIZE
+002490            JA-COMPILE-DD OF SORT-AUDIT-RECORD
+002500                 DELIMITED BY SIZE
+002510            '  '                    DELIMITED BY SIZE
+002520            JA-RUN-YYYY OF SORT-AUDIT-RECORD
+002530                 DELIMITED BY SIZE
+002540            '/'                     DELIMITED BY SIZE
+002550            JA-RUN-MM OF SORT-AUDIT-RECORD
+002560                 DELIMITED BY SIZE
+002570            '/'                     DELIMITED BY SIZE
+002580            JA-RUN-DD OF SORT-AUDIT-RECORD
+002590                 DELIMITED BY SIZE
+002600            ' '                     DELIMITED BY SIZE
+002610            JA-RUN-HH OF SORT-AUDIT-RECORD
+002620                 DELIMITED BY SIZE
+002630            ':'                     DELIMITED BY SIZE
+002640            JA-RUN-MI OF SORT-AUDIT-RECORD
+002650                 DELIMITED BY SIZE
+002660            ':'                     DELIMITED BY SIZE
+002670            JA-RUN-SS OF SORT-AUDIT-RECORD
+002680                 DELIMITED BY SIZE
+002690            '  '                    DELIMITED BY SIZE
+002700            STALE-FLAG              DELIMITED BY SIZE
+002710         INTO REPORT-LINE
+002720     .
+002730 3220-FORMAT-DETAIL-LINE-EXIT.
+002740     EXIT.
+002750*----------------------------------------------------------------
+002760*    9000-TERMINATE
+002770*----------------------------------------------------------------
+002780 9000-TERMINATE.
+002790     IF AUDIT-FILE-AVAILABLE
+002800         CLOSE JOB-AUDIT-FILE
+002810     END-IF
+002820     CLOSE REPORT-FILE
+002830     .
+002840 9000-TERMINATE-EXIT.
+002850     EXIT.
+
+
