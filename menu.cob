@@ -0,0 +1,90 @@
+000010*----------------------------------------------------------------
+000020*    IDENTIFICATION DIVISION.
+000030*----------------------------------------------------------------
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.       menu.
+000060 AUTHOR.           MYANNNERS.
+000070 DATE-WRITTEN.     08/09/2026.
+000080 DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100*    MODIFICATION HISTORY
+000110*----------------------------------------------------------------
+000120*    DATE       INIT  DESCRIPTION
+000130*    08/09/2026 MYN   ORIGINAL - MENU-DRIVEN FRONT END THAT LETS
+000140*                     THE OPERATOR RUN TESTECOB (CUSTOMER ENTRY)
+000150*                     OR CURSO-PROG3 (COMPILE/RUN BANNER JOB)
+000160*                     WITHOUT INVOKING EITHER ONE DIRECTLY.
+000170*    08/09/2026 MYN   SET CURSOPG3-FORCE-RERUN BEFORE CALLING
+000180*                     CURSO-PROG3 SO AN OPERATOR PICKING IT
+000190*                     FROM THE MENU CAN RUN IT ON DEMAND EVEN
+000200*                     AFTER TODAY'S CHECKPOINT SHOWS COMPLETE.
+000210*----------------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240*----------------------------------------------------------------
+000250 DATA DIVISION.
+000260 WORKING-STORAGE SECTION.
+000270 77  WS-MENU-CHOICE                      PIC X(01) VALUE SPACES.
+000280     88  WS-CHOICE-CUSTOMER                   VALUE "1".
+000290     88  WS-CHOICE-CURSO-PROG3                VALUE "2".
+000300     88  WS-CHOICE-EXIT                       VALUE "3".
+000310 77  WS-EXIT-SWITCH                      PIC X(01) VALUE "N".
+000320     88  WS-EXIT-THE-MENU                     VALUE "S".
+000330     88  WS-CONTINUE-THE-MENU                 VALUE "N".
+000340*----------------------------------------------------------------
+000350 PROCEDURE DIVISION.
+000360*----------------------------------------------------------------
+000370*    0000-MAINLINE
+000380*----------------------------------------------------------------
+000390 0000-MAINLINE.
+000400     PERFORM 1000-PROCESS-MENU
+000410         THRU 1000-PROCESS-MENU-EXIT
+000420         UNTIL WS-EXIT-THE-MENU
+000430     STOP RUN.
+000440*----------------------------------------------------------------
+000450*    1000-PROCESS-MENU
+000460*----------------------------------------------------------------
+000470 1000-PROCESS-MENU.
+000480     PERFORM 1100-DISPLAY-MENU
+000490         THRU 1100-DISPLAY-MENU-EXIT
+000500     PERFORM 1200-DISPATCH-CHOICE
+000510         THRU 1200-DISPATCH-CHOICE-EXIT
+000520     .
+000530 1000-PROCESS-MENU-EXIT.
+000540     EXIT.
+000550*----------------------------------------------------------------
+000560*    1100-DISPLAY-MENU
+000570*----------------------------------------------------------------
+000580 1100-DISPLAY-MENU.
+000590     DISPLAY ' '
+000600     DISPLAY '=== MENU PRINCIPAL ==='
+000610     DISPLAY '1 - CADASTRAR CLIENTE (TESTECOB)'
+000620     DISPLAY '2 - EXECUTAR CURSO-PROG3'
+000630     DISPLAY '3 - SAIR'
+000640     DISPLAY 'DIGITE SUA OPCAO: '
+000650     ACCEPT WS-MENU-CHOICE
+000660     .
+000670 1100-DISPLAY-MENU-EXIT.
+000680     EXIT.
+000690*----------------------------------------------------------------
+000700*    1200-DISPATCH-CHOICE
+000710*----------------------------------------------------------------
+000720 1200-DISPATCH-CHOICE.
+000730     EVALUATE TRUE
+000740         WHEN WS-CHOICE-CUSTOMER
+000750             CALL 'testecob'
+000760         WHEN WS-CHOICE-CURSO-PROG3
+000770             DISPLAY 'CURSOPG3-FORCE-RERUN' UPON
+000780                     ENVIRONMENT-NAME
+000790             DISPLAY 'Y' UPON ENVIRONMENT-VALUE
+000800             CALL 'curso-prog3'
+000810         WHEN WS-CHOICE-EXIT
+000820             SET WS-EXIT-THE-MENU TO TRUE
+000830         WHEN OTHER
+000840             DISPLAY '*** OPCAO INVALIDA ***'
+000850     END-EVALUATE
+000860     .
+000870 1200-DISPATCH-CHOICE-EXIT.
+000880     EXIT.
+
+
