@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------------
+000020*    CUSTINCP.CPY
+000030*    CUSTOMER-INTAKE FILE RECORD LAYOUT.  ONE NAME/ID PAIR PER
+000040*    LINE - THE SEQUENTIAL INPUT FILE FOR TESTECOB'S BATCH-MODE
+000050*    INTAKE, WHICH LOADS A DAY'S WORTH OF CUSTOMER-MASTER
+000060*    RECORDS IN ONE RUN INSTEAD OF ONE OPERATOR ENTRY PER RUN.
+000070*----------------------------------------------------------------
+000080 01  CUSTOMER-INTAKE-RECORD.
+000090     05  CI-CUSTOMER-ID                  PIC 9(06).
+000100     05  CI-CUSTOMER-NAME                PIC X(30).
+000110     05  FILLER                          PIC X(44).
