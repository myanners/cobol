@@ -0,0 +1,21 @@
+000010*----------------------------------------------------------------
+000020*    CHKPTCP.CPY
+000030*    CHECKPOINT/RESTART FILE RECORD LAYOUT.
+000040*    KEYED BY JOB NAME + BATCH WINDOW SO A JOB CAN TELL, ON THE
+000050*    NEXT RESTART OF THE SAME WINDOW, WHETHER IT ALREADY RAN TO
+000060*    COMPLETION AND CAN BE SKIPPED RATHER THAN RERUN.
+000070*----------------------------------------------------------------
+000080 01  CHECKPOINT-RECORD.
+000090     05  CK-KEY.
+000100         10  CK-JOB-NAME                 PIC X(08).
+000110         10  CK-BATCH-WINDOW             PIC X(08).
+000120     05  CK-STEP-NAME                    PIC X(08).
+000130     05  CK-STEP-TIME.
+000140         10  CK-STEP-YYYY                PIC X(04).
+000150         10  CK-STEP-MM                  PIC X(02).
+000160         10  CK-STEP-DD                  PIC X(02).
+000170         10  CK-STEP-HH                  PIC X(02).
+000180         10  CK-STEP-MI                  PIC X(02).
+000190         10  CK-STEP-SS                  PIC X(02).
+000200     05  FILLER                          PIC X(20).
+
