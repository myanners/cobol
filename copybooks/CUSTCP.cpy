@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------
+000020*    CUSTCP.CPY
+000030*    CUSTOMER-MASTER FILE RECORD LAYOUT.
+000040*    KEYED BY CM-CUSTOMER-ID.  SHARED BY ANY PROGRAM IN THE SHOP
+000050*    THAT READS OR MAINTAINS THE CUSTOMER MASTER.
+000060*----------------------------------------------------------------
+000070 01  CUSTOMER-MASTER-RECORD.
+000080     05  CM-CUSTOMER-ID                  PIC 9(06).
+000090     05  CM-CUSTOMER-NAME                PIC X(30).
+000100     05  CM-REGISTRATION-DATE.
+000110         10  CM-REG-YYYY                 PIC X(04).
+000120         10  CM-REG-MM                   PIC X(02).
+000130         10  CM-REG-DD                   PIC X(02).
+000140     05  FILLER                          PIC X(10).
+
