@@ -0,0 +1,32 @@
+000010*----------------------------------------------------------------
+000020*    JOBAUDCP.CPY
+000030*    JOB-AUDIT FILE RECORD LAYOUT.
+000040*    ONE LINE PER JOB RUN: WHICH JOB, WHAT LOAD MODULE COMPILE
+000050*    DATE IT RAN WITH, AND WHEN IT ACTUALLY RAN.  SHARED BY ANY
+000060*    PROGRAM IN THE SHOP THAT APPENDS TO JOB-AUDIT-FILE.
+000070*
+000080*    JA-COMPILE-DATE-NUM AND JA-RUN-DATE-NUM ARE NUMERIC
+000090*    REDEFINITIONS OF THE YYYYMMDD PORTION, FOR PROGRAMS THAT
+000100*    NEED TO DO DATE ARITHMETIC (SUCH AS AGING A COMPILE DATE
+000110*    AGAINST A RUN DATE) RATHER THAN JUST DISPLAY IT.
+000120*----------------------------------------------------------------
+000130 01  JOB-AUDIT-RECORD.
+000140     05  JA-JOB-NAME                     PIC X(08).
+000150     05  JA-COMPILE-DATE.
+000160         10  JA-COMPILE-YYYY             PIC X(04).
+000170         10  JA-COMPILE-MM               PIC X(02).
+000180         10  JA-COMPILE-DD               PIC X(02).
+000190     05  JA-COMPILE-DATE-NUM REDEFINES
+000200         JA-COMPILE-DATE                 PIC 9(08).
+000210     05  JA-RUN-DATE.
+000220         10  JA-RUN-YYYY                 PIC X(04).
+000230         10  JA-RUN-MM                   PIC X(02).
+000240         10  JA-RUN-DD                   PIC X(02).
+000250     05  JA-RUN-DATE-NUM REDEFINES
+000260         JA-RUN-DATE                     PIC 9(08).
+000270     05  JA-RUN-TIME.
+000280         10  JA-RUN-HH                   PIC X(02).
+000290         10  JA-RUN-MI                   PIC X(02).
+000300         10  JA-RUN-SS                   PIC X(02).
+000310     05  FILLER                          PIC X(20).
+
