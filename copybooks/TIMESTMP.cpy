@@ -0,0 +1,34 @@
+000010*----------------------------------------------------------------
+000020*    TIMESTMP.CPY
+000030*    SHARED COMPILE-DATE / RUN-DATE TIMESTAMP LAYOUT.
+000040*    COPY THIS MEMBER INTO WORKING-STORAGE TO PICK UP THE
+000050*    STANDARD 800-WHEN-COMPILED / 800-CURRENT-DATE FIELDS SO
+000060*    EVERY BATCH PROGRAM'S COMPILE/RUN BANNER LOOKS THE SAME.
+000070*
+000080*    800-WHEN-COMPILED-YMD-NUM AND 800-CURRENT-YMD-NUM ARE
+000090*    NUMERIC REDEFINITIONS OF THE YYYYMMDD PORTION, FOR PROGRAMS
+000100*    THAT NEED TO DO DATE ARITHMETIC RATHER THAN JUST DISPLAY IT.
+000110*----------------------------------------------------------------
+000120 01  800-WHEN-COMPILED.
+000130     08  800-WHEN-COMPILED-DATE-YYYY     PIC X(04) VALUE SPACES.
+000140     08  800-WHEN-COMPILED-DATE-MM       PIC X(02) VALUE SPACES.
+000150     08  800-WHEN-COMPILED-DATE-DD       PIC X(02) VALUE SPACES.
+000160     08  800-WHEN-COMPILED-TIME-HH       PIC X(02) VALUE SPACES.
+000170     08  800-WHEN-COMPILED-TIME-MM       PIC X(02) VALUE SPACES.
+000180     08  800-WHEN-COMPILED-TIME-SS       PIC X(02) VALUE SPACES.
+000190     08  FILLER                          PIC X(07) VALUE SPACES.
+000200 01  800-WHEN-COMPILED-NUM REDEFINES 800-WHEN-COMPILED.
+000210     08  800-WHEN-COMPILED-YMD-NUM       PIC 9(08).
+000220     08  FILLER                          PIC X(13).
+000230 01  800-CURRENT-DATE.
+000240     08  800-CURRENT-DATE-YYYY           PIC X(04) VALUE SPACES.
+000250     08  800-CURRENT-DATE-MM             PIC X(02) VALUE SPACES.
+000260     08  800-CURRENT-DATE-DD             PIC X(02) VALUE SPACES.
+000270     08  800-CURRENT-TIME-HH             PIC X(02) VALUE SPACES.
+000280     08  800-CURRENT-TIME-MM             PIC X(02) VALUE SPACES.
+000290     08  800-CURRENT-TIME-SS             PIC X(02) VALUE SPACES.
+000300     08  FILLER                          PIC X(07) VALUE SPACES.
+000310 01  800-CURRENT-DATE-NUM REDEFINES 800-CURRENT-DATE.
+000320     08  800-CURRENT-YMD-NUM             PIC 9(08).
+000330     08  FILLER                          PIC X(13).
+
