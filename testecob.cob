@@ -1,10 +1,414 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. testecob.   
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WS-NOME       PIC X(10).
-       PROCEDURE DIVISION.
-           DISPLAY "DIGITE O NOME: "
-           ACCEPT WS-NOME
-           DISPLAY "O NOME DIGITADO EH: " WS-NOME
-           STOP RUN.       
\ No newline at end of file
+000010*----------------------------------------------------------------
+000020*    IDENTIFICATION DIVISION.
+000030*----------------------------------------------------------------
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.       testecob.
+000060 AUTHOR.           MYANNNERS.
+000070 DATE-WRITTEN.     03/14/2021.
+000080 DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100*    MODIFICATION HISTORY
+000110*----------------------------------------------------------------
+000120*    DATE       INIT  DESCRIPTION
+000130*    03/14/2021 MYN   ORIGINAL - ACCEPT A NAME AND ECHO IT BACK.
+000140*    08/09/2026 MYN   CAPTURE THE OPERATOR'S ENTRY AS A REAL
+000150*                     CUSTOMER-MASTER RECORD (NAME, ID NUMBER,
+000160*                     REGISTRATION DATE) INSTEAD OF JUST ECHOING
+000170*                     IT BACK TO THE SCREEN.
+000180*    08/09/2026 MYN   REPROMPT FOR THE NAME UNTIL THE OPERATOR
+000190*                     ENTERS A NON-BLANK, ALPHABETIC VALUE.
+000200*    08/09/2026 MYN   REJECT THE ENTRY WHEN THE ID OR THE NAME
+000210*                     ALREADY EXISTS ON CUSTOMER-MASTER.
+000220*    08/09/2026 MYN   USE GOBACK SO THIS PROGRAM CAN ALSO RUN AS
+000230*                     A SUBPROGRAM CALLED FROM THE MENU FRONT
+000240*                     END, NOT ONLY STANDALONE.
+000250*    08/09/2026 MYN   REJECT A NAME WITH LEADING SPACES (E.G.
+000260*                     "   A") - IS ALPHABETIC ALONE ALLOWS
+000270*                     SPACES MIXED WITH LETTERS, SO A NEAR-
+000280*                     BLANK ENTRY WAS SLIPPING PAST THE CHECK.
+000290*    08/09/2026 MYN   FOLD THE NAME TO UPPER CASE RIGHT AFTER
+000300*                     VALIDATION SO "MARIA SILVA" AND "Maria
+000310*                     Silva" COMPARE EQUAL ON THE DUPLICATE-NAME
+000320*                     SCAN AND THE STORED RECORD MATCHES THE
+000330*                     SHOP'S ALL-CAPS CONSOLE CONVENTION.
+000340*    08/09/2026 MYN   ADD A BATCH-MODE INTAKE PATH (ENABLED BY
+000350*                     THE TESTECOB-BATCH-MODE ENVIRONMENT
+000360*                     VARIABLE) THAT READS A SEQUENTIAL FILE OF
+000370*                     NAME/ID RECORDS AND LOADS THEM ALL INTO
+000380*                     CUSTOMER-MASTER IN ONE RUN, PRINTING A
+000390*                     READ/WRITTEN/REJECTED SUMMARY COUNT AT THE
+000400*                     END, INSTEAD OF REQUIRING ONE INVOCATION
+000410*                     PER OPERATOR ENTRY FOR VOLUME LOADS.
+000420*----------------------------------------------------------------
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+000480         ORGANIZATION IS INDEXED
+000490         ACCESS MODE IS DYNAMIC
+000500         RECORD KEY IS CM-CUSTOMER-ID
+000510         FILE STATUS IS CUSTMAST-FILE-STATUS.
+000520     SELECT CUSTOMER-INTAKE-FILE ASSIGN TO "CUSTINPT"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS CUSTINPT-FILE-STATUS.
+000550*----------------------------------------------------------------
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  CUSTOMER-MASTER-FILE
+000590     LABEL RECORDS ARE STANDARD.
+000600     COPY CUSTCP.
+000610 FD  CUSTOMER-INTAKE-FILE
+000620     LABEL RECORDS ARE STANDARD.
+000630     COPY CUSTINCP.
+000640*----------------------------------------------------------------
+000650 WORKING-STORAGE SECTION.
+000660 77  WS-NOME                             PIC X(30) VALUE SPACES.
+000670 77  WS-CUSTOMER-ID-EDIT                 PIC X(06) VALUE SPACES.
+000680 77  CUSTMAST-FILE-STATUS                PIC X(02) VALUE SPACES.
+000690 77  CUSTINPT-FILE-STATUS                PIC X(02) VALUE SPACES.
+000700 77  WS-CUSTOMER-ID-SAVE                 PIC 9(06) VALUE ZERO.
+000710 77  WS-ID-VALID-SWITCH                  PIC X(01) VALUE "N".
+000720     88  WS-ID-IS-VALID                       VALUE "S".
+000730     88  WS-ID-NOT-VALID                      VALUE "N".
+000740 77  WS-NAME-VALID-SWITCH                PIC X(01) VALUE "N".
+000750     88  WS-NAME-IS-VALID                     VALUE "S".
+000760     88  WS-NAME-NOT-VALID                    VALUE "N".
+000770 77  WS-DUPLICATE-SWITCH                 PIC X(01) VALUE "N".
+000780     88  WS-DUPLICATE-FOUND                   VALUE "S".
+000790     88  WS-DUPLICATE-NOT-FOUND               VALUE "N".
+000800 77  WS-EOF-SWITCH                       PIC X(01) VALUE "N".
+000810     88  WS-END-OF-FILE                       VALUE "S".
+000820     88  WS-NOT-END-OF-FILE                   VALUE "N".
+000830 77  WS-BATCH-MODE-PARM                  PIC X(01) VALUE SPACES.
+000840 77  WS-BATCH-MODE-SWITCH                PIC X(01) VALUE "N".
+000850     88  WS-BATCH-MODE-ON                     VALUE "S".
+000860     88  WS-BATCH-MODE-OFF                    VALUE "N".
+000870 77  WS-INTAKE-AVAIL-SWITCH              PIC X(01) VALUE "N".
+000880     88  WS-INTAKE-FILE-AVAILABLE             VALUE "S".
+000890     88  WS-INTAKE-FILE-NOT-AVAILABLE         VALUE "N".
+000900 77  WS-BATCH-READ-COUNT                 PIC 9(05) COMP
+000910                                          VALUE ZERO.
+000920 77  WS-BATCH-WRITE-COUNT                PIC 9(05) COMP
+000930                                          VALUE ZERO.
+000940 77  WS-BATCH-REJECT-COUNT               PIC 9(05) COMP
+000950                                          VALUE ZERO.
+000960 01  WS-CURRENT-DATE.
+000970     05  WS-CURRENT-DATE-YYYY            PIC X(04) VALUE SPACES.
+000980     05  WS-CURRENT-DATE-MM              PIC X(02) VALUE SPACES.
+000990     05  WS-CURRENT-DATE-DD              PIC X(02) VALUE SPACES.
+001000     05  WS-CURRENT-TIME-HH              PIC X(02) VALUE SPACES.
+001010     05  WS-CURRENT-TIME-MM              PIC X(02) VALUE SPACES.
+001020     05  WS-CURRENT-TIME-SS              PIC X(02) VALUE SPACES.
+001030     05  FILLER                          PIC X(07) VALUE SPACES.
+001040*----------------------------------------------------------------
+001050 PROCEDURE DIVISION.
+001060*----------------------------------------------------------------
+001070*    0000-MAINLINE
+001080*----------------------------------------------------------------
+001090 0000-MAINLINE.
+001100     PERFORM 1000-INITIALIZE
+001110         THRU 1000-INITIALIZE-EXIT
+001120     IF WS-BATCH-MODE-ON
+001130         PERFORM 3000-BATCH-INTAKE
+001140             THRU 3000-BATCH-INTAKE-EXIT
+001150     ELSE
+001160         PERFORM 2000-CAPTURE-CUSTOMER
+001170             THRU 2000-CAPTURE-CUSTOMER-EXIT
+001180     END-IF
+001190     PERFORM 9000-TERMINATE
+001200         THRU 9000-TERMINATE-EXIT
+001210     GOBACK.
+001220*----------------------------------------------------------------
+001230*    1000-INITIALIZE
+001240*----------------------------------------------------------------
+001250 1000-INITIALIZE.
+001260     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+001270     PERFORM 1100-OPEN-CUSTOMER-FILE
+001280         THRU 1100-OPEN-CUSTOMER-FILE-EXIT
+001290     PERFORM 1200-CHECK-BATCH-MODE
+001300         THRU 1200-CHECK-BATCH-MODE-EXIT
+001310     .
+001320 1000-INITIALIZE-EXIT.
+001330     EXIT.
+001340*----------------------------------------------------------------
+001350*    1100-OPEN-CUSTOMER-FILE
+001360*    CUSTOMER-MASTER IS A SHARED, GROWING FILE - CREATE IT ON THE
+001370*    FIRST EVER RUN IN THIS SHOP.
+001380*----------------------------------------------------------------
+001390 1100-OPEN-CUSTOMER-FILE.
+001400     OPEN I-O CUSTOMER-MASTER-FILE
+001410     IF CUSTMAST-FILE-STATUS = "35"
+001420         OPEN OUTPUT CUSTOMER-MASTER-FILE
+001430         CLOSE CUSTOMER-MASTER-FILE
+001440         OPEN I-O CUSTOMER-MASTER-FILE
+001450     END-IF
+001460     .
+001470 1100-OPEN-CUSTOMER-FILE-EXIT.
+001480     EXIT.
+001490*----------------------------------------------------------------
+001500*    1200-CHECK-BATCH-MODE
+001510*    TESTECOB-BATCH-MODE = "Y" SWITCHES THE RUN FROM ONE
+001520*    INTERACTIVE OPERATOR ENTRY TO A FULL CUSTOMER-INTAKE FILE
+001530*    LOAD - SET BY THE JCL/COMMAND LINE FOR A VOLUME LOAD, LEFT
+001540*    UNSET FOR THE NORMAL ONE-RECORD-AT-A-TIME SCREEN.
+001550*----------------------------------------------------------------
+001560 1200-CHECK-BATCH-MODE.
+001570     ACCEPT WS-BATCH-MODE-PARM FROM ENVIRONMENT
+001580         "TESTECOB-BATCH-MODE"
+001590     IF WS-BATCH-MODE-PARM = "Y" OR WS-BATCH-MODE-PARM = "y"
+001600         SET WS-BATCH-MODE-ON TO TRUE
+001610     END-IF
+001620     .
+001630 1200-CHECK-BATCH-MODE-EXIT.
+001640     EXIT.
+001650*----------------------------------------------------------------
+001660*    2000-CAPTURE-CUSTOMER
+001670*----------------------------------------------------------------
+001680 2000-CAPTURE-CUSTOMER.
+001690     PERFORM 2100-ACCEPT-NAME
+001700         THRU 2100-ACCEPT-NAME-EXIT
+001710     PERFORM 2200-ACCEPT-CUSTOMER-ID
+001720         THRU 2200-ACCEPT-CUSTOMER-ID-EXIT
+001730     PERFORM 2300-CHECK-DUPLICATE-ID
+001740         THRU 2300-CHECK-DUPLICATE-ID-EXIT
+001750     IF WS-DUPLICATE-NOT-FOUND
+001760         PERFORM 2400-CHECK-DUPLICATE-NAME
+001770             THRU 2400-CHECK-DUPLICATE-NAME-EXIT
+001780     END-IF
+001790     IF WS-DUPLICATE-FOUND
+001800         DISPLAY '*** CLIENTE NAO GRAVADO - ID OU NOME '
+001810                 'JA CADASTRADO ***'
+001820     ELSE
+001830         PERFORM 2500-WRITE-CUSTOMER-RECORD
+001840             THRU 2500-WRITE-CUSTOMER-RECORD-EXIT
+001850         DISPLAY 'O NOME DIGITADO EH: ' WS-NOME
+001860     END-IF
+001870     .
+001880 2000-CAPTURE-CUSTOMER-EXIT.
+001890     EXIT.
+001900*----------------------------------------------------------------
+001910*    2100-ACCEPT-NAME
+001920*    LOOPS UNTIL THE OPERATOR ENTERS A NON-BLANK, ALPHABETIC
+001930*    NAME.
+001940*----------------------------------------------------------------
+001950 2100-ACCEPT-NAME.
+001960     SET WS-NAME-NOT-VALID TO TRUE
+001970     PERFORM 2110-PROMPT-FOR-NAME
+001980         THRU 2110-PROMPT-FOR-NAME-EXIT
+001990         UNTIL WS-NAME-IS-VALID
+002000     .
+002010 2100-ACCEPT-NAME-EXIT.
+002020     EXIT.
+002030*----------------------------------------------------------------
+002040*    2110-PROMPT-FOR-NAME
+002050*----------------------------------------------------------------
+002060 2110-PROMPT-FOR-NAME.
+002070     DISPLAY 'DIGITE O NOME: '
+002080     ACCEPT WS-NOME
+002090     IF WS-NOME NOT = SPACES
+002100             AND WS-NOME(1:1) NOT = SPACE
+002110             AND WS-NOME IS ALPHABETIC
+002120         MOVE FUNCTION UPPER-CASE(WS-NOME) TO WS-NOME
+002130         SET WS-NAME-IS-VALID TO TRUE
+002140     ELSE
+002150         DISPLAY '*** NOME INVALIDO - USE SOMENTE LETRAS ***'
+002160     END-IF
+002170     .
+002180 2110-PROMPT-FOR-NAME-EXIT.
+002190     EXIT.
+002200*----------------------------------------------------------------
+002210*    2200-ACCEPT-CUSTOMER-ID
+002220*    LOOPS UNTIL THE OPERATOR ENTERS A NUMERIC ID.
+002230*----------------------------------------------------------------
+002240 2200-ACCEPT-CUSTOMER-ID.
+002250     SET WS-ID-NOT-VALID TO TRUE
+002260     PERFORM 2210-PROMPT-FOR-ID
+002270         THRU 2210-PROMPT-FOR-ID-EXIT
+002280         UNTIL WS-ID-IS-VALID
+002290     MOVE CM-CUSTOMER-ID TO WS-CUSTOMER-ID-SAVE
+002300     .
+002310 2200-ACCEPT-CUSTOMER-ID-EXIT.
+002320     EXIT.
+002330*----------------------------------------------------------------
+002340*    2210-PROMPT-FOR-ID
+002350*----------------------------------------------------------------
+002360 2210-PROMPT-FOR-ID.
+002370     DISPLAY 'DIGITE O NUMERO DE IDENTIFICACAO (6 DIGITOS): '
+002380     ACCEPT WS-CUSTOMER-ID-EDIT
+002390     IF WS-CUSTOMER-ID-EDIT IS NUMERIC
+002400         MOVE WS-CUSTOMER-ID-EDIT TO CM-CUSTOMER-ID
+002410         SET WS-ID-IS-VALID TO TRUE
+002420     ELSE
+002430         DISPLAY '*** NUMERO INVALIDO - USE SOMENTE DIGITOS ***'
+002440     END-IF
+002450     .
+002460 2210-PROMPT-FOR-ID-EXIT.
+002470     EXIT.
+002480*----------------------------------------------------------------
+002490*    2300-CHECK-DUPLICATE-ID
+002500*    RANDOM READ BY KEY - CM-CUSTOMER-ID ALREADY HOLDS THE
+002510*    OPERATOR'S ENTRY.
+002520*----------------------------------------------------------------
+002530 2300-CHECK-DUPLICATE-ID.
+002540     SET WS-DUPLICATE-NOT-FOUND TO TRUE
+002550     READ CUSTOMER-MASTER-FILE
+002560         INVALID KEY
+002570             CONTINUE
+002580         NOT INVALID KEY
+002590             SET WS-DUPLICATE-FOUND TO TRUE
+002600             DISPLAY '*** JA EXISTE CLIENTE COM ESTE NUMERO ***'
+002610     END-READ
+002620     .
+002630 2300-CHECK-DUPLICATE-ID-EXIT.
+002640     EXIT.
+002650*----------------------------------------------------------------
+002660*    2400-CHECK-DUPLICATE-NAME
+002670*    SEQUENTIAL SCAN FROM THE START OF THE FILE COMPARING EACH
+002680*    RECORD'S NAME TO THE OPERATOR'S ENTRY - CUSTOMER-MASTER HAS
+002690*    NO ALTERNATE KEY ON NAME.
+002700*----------------------------------------------------------------
+002710 2400-CHECK-DUPLICATE-NAME.
+002720     MOVE ZERO TO CM-CUSTOMER-ID
+002730     SET WS-NOT-END-OF-FILE TO TRUE
+002740     START CUSTOMER-MASTER-FILE
+002750         KEY IS NOT LESS THAN CM-CUSTOMER-ID
+002760         INVALID KEY
+002770             SET WS-END-OF-FILE TO TRUE
+002780     END-START
+002790     PERFORM 2410-SCAN-NEXT-CUSTOMER
+002800         THRU 2410-SCAN-NEXT-CUSTOMER-EXIT
+002810         UNTIL WS-END-OF-FILE OR WS-DUPLICATE-FOUND
+002820     MOVE WS-CUSTOMER-ID-SAVE TO CM-CUSTOMER-ID
+002830     .
+002840 2400-CHECK-DUPLICATE-NAME-EXIT.
+002850     EXIT.
+002860*----------------------------------------------------------------
+002870*    2410-SCAN-NEXT-CUSTOMER
+002880*----------------------------------------------------------------
+002890 2410-SCAN-NEXT-CUSTOMER.
+002900     READ CUSTOMER-MASTER-FILE NEXT RECORD
+002910         AT END
+002920             SET WS-END-OF-FILE TO TRUE
+002930         NOT AT END
+002940             IF CM-CUSTOMER-NAME = WS-NOME
+002950                 SET WS-DUPLICATE-FOUND TO TRUE
+002960                 DISPLAY '*** JA EXISTE CLIENTE COM ESTE NOME '
+002970                         '***'
+002980             END-IF
+002990     END-READ
+003000     .
+003010 2410-SCAN-NEXT-CUSTOMER-EXIT.
+003020     EXIT.
+003030*----------------------------------------------------------------
+003040*    2500-WRITE-CUSTOMER-RECORD
+003050*----------------------------------------------------------------
+003060 2500-WRITE-CUSTOMER-RECORD.
+003070     MOVE SPACES TO CUSTOMER-MASTER-RECORD
+003080     MOVE WS-CUSTOMER-ID-SAVE TO CM-CUSTOMER-ID
+003090     MOVE WS-NOME TO CM-CUSTOMER-NAME
+003100     MOVE WS-CURRENT-DATE-YYYY TO CM-REG-YYYY
+003110     MOVE WS-CURRENT-DATE-MM TO CM-REG-MM
+003120     MOVE WS-CURRENT-DATE-DD TO CM-REG-DD
+003130     WRITE CUSTOMER-MASTER-RECORD
+003140         INVALID KEY
+003150             DISPLAY '*** ERRO GRAVANDO CLIENTE ***'
+003160     END-WRITE
+003170     .
+003180 2500-WRITE-CUSTOMER-RECORD-EXIT.
+003190     EXIT.
+003200*----------------------------------------------------------------
+003210*    3000-BATCH-INTAKE
+003220*    OPENS THE CUSTOMER-INTAKE FILE AND LOADS EVERY RECORD ON IT
+003230*    INTO CUSTOMER-MASTER, REUSING THE SAME DUPLICATE-CHECK AND
+003240*    WRITE PARAGRAPHS AS THE INTERACTIVE PATH.  PRINTS A READ/
+003250*    WRITTEN/REJECTED SUMMARY COUNT AT THE END.
+003260*----------------------------------------------------------------
+003270 3000-BATCH-INTAKE.
+003280     OPEN INPUT CUSTOMER-INTAKE-FILE
+003290     IF CUSTINPT-FILE-STATUS = "00"
+003300         SET WS-INTAKE-FILE-AVAILABLE TO TRUE
+003310     ELSE
+003320         DISPLAY '*** TESTECOB BATCH INTAKE FILE NOT FOUND - '
+003330                 'NOTHING TO PROCESS ***'
+003340     END-IF
+003350     IF WS-INTAKE-FILE-AVAILABLE
+003360         SET WS-NOT-END-OF-FILE TO TRUE
+003370         PERFORM 3100-READ-INTAKE-RECORD
+003380             THRU 3100-READ-INTAKE-RECORD-EXIT
+003390         PERFORM 3200-PROCESS-INTAKE-RECORD
+003400             THRU 3200-PROCESS-INTAKE-RECORD-EXIT
+003410             UNTIL WS-END-OF-FILE
+003420         CLOSE CUSTOMER-INTAKE-FILE
+003430     END-IF
+003440     DISPLAY 'TESTECOB BATCH INTAKE - REGISTROS LIDOS      = '
+003450             WS-BATCH-READ-COUNT
+003460     DISPLAY 'TESTECOB BATCH INTAKE - REGISTROS GRAVADOS   = '
+003470             WS-BATCH-WRITE-COUNT
+003480     DISPLAY 'TESTECOB BATCH INTAKE - REGISTROS REJEITADOS = '
+003490             WS-BATCH-REJECT-COUNT
+003500     .
+003510 3000-BATCH-INTAKE-EXIT.
+003520     EXIT.
+003530*----------------------------------------------------------------
+003540*    3100-READ-INTAKE-RECORD
+003550*----------------------------------------------------------------
+003560 3100-READ-INTAKE-RECORD.
+003570     READ CUSTOMER-INTAKE-FILE
+003580         AT END
+003590             SET WS-END-OF-FILE TO TRUE
+003600         NOT AT END
+003610             ADD 1 TO WS-BATCH-READ-COUNT
+003620     END-READ
+003630     .
+003640 3100-READ-INTAKE-RECORD-EXIT.
+003650     EXIT.
+003660*----------------------------------------------------------------
+003670*    3200-PROCESS-INTAKE-RECORD
+003680*    VALIDATES THE INTAKE RECORD THE SAME WAY THE INTERACTIVE
+003690*    PROMPTS DO (NUMERIC ID, NON-BLANK ALPHABETIC NAME), THEN
+003700*    RUNS IT THROUGH THE SAME DUPLICATE CHECKS AND WRITE AS A
+003710*    SINGLE OPERATOR ENTRY WOULD USE.
+003720*----------------------------------------------------------------
+003730 3200-PROCESS-INTAKE-RECORD.
+003740     MOVE FUNCTION UPPER-CASE(CI-CUSTOMER-NAME) TO WS-NOME
+003750     IF CI-CUSTOMER-ID IS NOT NUMERIC
+003760             OR WS-NOME = SPACES
+003770             OR WS-NOME(1:1) = SPACE
+003780             OR WS-NOME IS NOT ALPHABETIC
+003790         ADD 1 TO WS-BATCH-REJECT-COUNT
+003800         DISPLAY '*** REGISTRO REJEITADO - DADOS INVALIDOS '
+003810                 '***'
+003820     ELSE
+003830         MOVE CI-CUSTOMER-ID TO CM-CUSTOMER-ID
+003840         MOVE CM-CUSTOMER-ID TO WS-CUSTOMER-ID-SAVE
+003850         PERFORM 2300-CHECK-DUPLICATE-ID
+003860             THRU 2300-CHECK-DUPLICATE-ID-EXIT
+003870         IF WS-DUPLICATE-NOT-FOUND
+003880             PERFORM 2400-CHECK-DUPLICATE-NAME
+003890                 THRU 2400-CHECK-DUPLICATE-NAME-EXIT
+003900         END-IF
+003910         IF WS-DUPLICATE-FOUND
+003920             ADD 1 TO WS-BATCH-REJECT-COUNT
+003930         ELSE
+003940             PERFORM 2500-WRITE-CUSTOMER-RECORD
+003950                 THRU 2500-WRITE-CUSTOMER-RECORD-EXIT
+003960             ADD 1 TO WS-BATCH-WRITE-COUNT
+003970         END-IF
+003980     END-IF
+003990     PERFORM 3100-READ-INTAKE-RECORD
+004000         THRU 3100-READ-INTAKE-RECORD-EXIT
+004010     .
+004020 3200-PROCESS-INTAKE-RECORD-EXIT.
+004030     EXIT.
+004040*----------------------------------------------------------------
+004050*    9000-TERMINATE
+004060*----------------------------------------------------------------
+004070 9000-TERMINATE.
+004080     CLOSE CUSTOMER-MASTER-FILE
+004090     .
+004100 9000-TERMINATE-EXIT.
+004110     EXIT.
+
+
+
