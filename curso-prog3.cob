@@ -1,51 +1,345 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.       curso-prog3.
-      *AUTHOR.           MYANNNERS.
-      *DATA              09/12/2022.
-      *-------------------------------
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  800-WHEN-COMPILED.
-           08  800-WHEN-COMPILED-DATE-YYYY     PIC X(04) VALUE SPACES.
-           08  800-WHEN-COMPILED-DATE-MM       PIC X(02) VALUE SPACES.
-           08  800-WHEN-COMPILED-DATE-DD       PIC X(02) VALUE SPACES.
-           08  800-WHEN-COMPILED-TIME-HH       PIC X(02) VALUE SPACES.
-           08  800-WHEN-COMPILED-TIME-MM       PIC X(02) VALUE SPACES.     
-           08  800-WHEN-COMPILED-TIME-SS       PIC X(02) VALUE SPACES.
-           08 FILLER                           PIC X(07) VALUE SPACES.
-        01 800-CURRENT-DATE.
-           08  800-CURRENT-DATE-YYYY           PIC X(04) VALUE SPACES.
-           08  800-CURRENT-DATE-MM             PIC X(02) VALUE SPACES.
-           08  800-CURRENT-DATE-DD             PIC X(02) VALUE SPACES.
-           08  800-CURRENT-TIME-HH             PIC X(02) VALUE SPACES.
-           08  800-CURRENT-TIME-MM             PIC X(02) VALUE SPACES.     
-           08  800-CURRENT-TIME-SS             PIC X(02) VALUE SPACES.
-           08 FILLER                           PIC X(07) VALUE SPACES.    
-      *------------------------------- 
-       PROCEDURE DIVISION.
-       TRABALHANDO-COM-DATA-DE-COMPILACAO.
-           DISPLAY 'TRABALHANDO COM DATA DE COMPILACAO'
-           DISPLAY 'COMPILADOR GNUCobol'
-           MOVE FUNCTION WHEN-COMPILED TO 800-WHEN-COMPILED
-           MOVE FUNCTION CURRENT-DATE  TO 800-CURRENT-DATE
-           DISPLAY 'CURSO-PROG3 Compilado = '
-               800-CURRENT-DATE-YYYY '/'          
-               800-CURRENT-DATE-MM   '/'          
-               800-CURRENT-DATE-DD   SPACE          
-               800-CURRENT-TIME-HH   ':'          
-               800-CURRENT-TIME-MM   ':'          
-               800-CURRENT-TIME-SS   
-           DISPLAY 'CURSO-PROG3 EXECUTADO = '
-               800-CURRENT-DATE-YYYY '/'          
-               800-CURRENT-DATE-MM   '/'          
-               800-CURRENT-DATE-DD   SPACE          
-               800-CURRENT-TIME-HH   ':'          
-               800-CURRENT-TIME-MM   ':'          
-               800-CURRENT-TIME-SS       
-      *     MOVE 800-CURRENTE-DATE TO WS-DATAS
-           DISPLAY 'CURSO-PROG3 Completado com Sucesso'
-           STOP RUN.  
-              
+000010*----------------------------------------------------------------
+000020*    IDENTIFICATION DIVISION.
+000030*----------------------------------------------------------------
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.       curso-prog3.
+000060 AUTHOR.           MYANNNERS.
+000070 DATE-WRITTEN.     09/12/2022.
+000080 DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100*    MODIFICATION HISTORY
+000110*----------------------------------------------------------------
+000120*    DATE       INIT  DESCRIPTION
+000130*    09/12/2022 MYN   ORIGINAL COMPILE/RUN BANNER.
+000140*    08/09/2026 MYN   COMPARE COMPILE DATE TO RUN DATE AND ABORT
+000150*                     WITH A NON-ZERO RETURN-CODE WHEN THE LOAD
+000160*                     MODULE IS STALE BY MORE THAN THE
+000170*                     CONFIGURED NUMBER OF DAYS.
+000180*    08/09/2026 MYN   APPEND A JOB-AUDIT RECORD EVERY RUN SO
+000190*                     OPERATIONS HAS A DURABLE HISTORY OF WHICH
+000200*                     LOAD MODULE RAN WHEN, ABORTED OR NOT.
+000210*    08/09/2026 MYN   CHECKPOINT/RESTART - SKIP THE WHOLE JOB ON
+000220*                     A RERUN OF A BATCH WINDOW THAT ALREADY
+000230*                     COMPLETED, SO A RESTARTED JOB STREAM DOES
+000240*                     NOT REDO WORK THAT ALREADY SUCCEEDED.
+000250*    08/09/2026 MYN   TAG THE BANNER WITH THE RUNTIME ENVIRONMENT
+000260*                     (WS-ENVIRONMENT) SO OPERATIONS CAN TELL A
+000270*                     PROD RUN FROM A TEST RUN AT A GLANCE.
+000280*    08/09/2026 MYN   PICK UP THE COMPILE/RUN TIMESTAMP FIELDS
+000290*                     FROM THE SHARED TIMESTMP COPYBOOK INSTEAD
+000300*                     OF REDEFINING THEM LOCALLY.
+000310*    08/09/2026 MYN   FIX STALE-DAYS-LIMIT ENVIRONMENT OVERRIDE -
+000320*                     RIGHT-JUSTIFY AND ZERO-FILL THE ACCEPTED
+000330*                     VALUE BEFORE THE NUMERIC TEST SO A PLAIN
+000340*                     UNPADDED OVERRIDE (E.G. "5") IS HONORED.
+000350*                     ALSO HONOR CURSOPG3-FORCE-RERUN SO THE MENU
+000360*                     FRONT END CAN RUN THIS JOB ON DEMAND EVEN
+000370*                     AFTER TODAY'S CHECKPOINT SHOWS COMPLETE.
+000380*    08/09/2026 MYN   RESET ABORT-SWITCH TO DO-NOT-ABORT-THE-JOB
+000390*                     AT THE TOP OF 2000-CHECK-STALE-MODULE SO A
+000400*                     RETRY CALL FROM THE MENU IN THE SAME RUN
+000410*                     UNIT DOES NOT INHERIT A PRIOR ABORT.  ALSO
+000420*                     DISPLAY WS-ENVIRONMENT IN THE ABORT MESSAGE
+000430*                     SO THE ENVIRONMENT TAG STILL SHOWS WHEN THE
+000440*                     BANNER ITSELF IS SKIPPED.
+000450*----------------------------------------------------------------
+000460 ENVIRONMENT DIVISION.
+000470 CONFIGURATION SECTION.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT JOB-AUDIT-FILE ASSIGN TO "JOBAUDIT"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS JOBAUD-FILE-STATUS.
+000530     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+000540         ORGANIZATION IS INDEXED
+000550         ACCESS MODE IS DYNAMIC
+000560         RECORD KEY IS CK-KEY
+000570         FILE STATUS IS CHKPT-FILE-STATUS.
+000580*----------------------------------------------------------------
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  JOB-AUDIT-FILE
+000620     LABEL RECORDS ARE STANDARD.
+000630     COPY JOBAUDCP.
+000640*
+000650 FD  CHECKPOINT-FILE
+000660     LABEL RECORDS ARE STANDARD.
+000670     COPY CHKPTCP.
+000680*----------------------------------------------------------------
+000690 WORKING-STORAGE SECTION.
+000700 COPY TIMESTMP.
+000710*
+000720 77  STALE-DAYS-LIMIT                    PIC 9(04) COMP
+000730                                          VALUE 30.
+000740 77  STALE-DAYS-PARM                     PIC X(04) VALUE SPACES.
+000750 77  STALE-DAYS-PARM-RJ                  PIC X(04) JUSTIFIED
+000760                                          RIGHT VALUE SPACES.
+000770 77  DAYS-COMPILED-INT                   PIC 9(07) COMP.
+000780 77  DAYS-CURRENT-INT                    PIC 9(07) COMP.
+000790 77  DAYS-STALE-COUNT                    PIC S9(07) COMP.
+000800 77  ABORT-SWITCH                        PIC X(01) VALUE "N".
+000810     88  ABORT-THE-JOB                        VALUE "S".
+000820     88  DO-NOT-ABORT-THE-JOB                 VALUE "N".
+000830 77  JOBAUD-FILE-STATUS                  PIC X(02) VALUE SPACES.
+000840 77  JOB-NAME-CONSTANT                   PIC X(08)
+000850                                          VALUE "CURSOPG3".
+000860 77  CHKPT-FILE-STATUS                   PIC X(02) VALUE SPACES.
+000870 77  CHECKPOINT-EXISTS-SWITCH            PIC X(01) VALUE "N".
+000880     88  CHECKPOINT-RECORD-EXISTS             VALUE "S".
+000890     88  CHECKPOINT-RECORD-ABSENT             VALUE "N".
+000900 77  RESTART-SWITCH                      PIC X(01) VALUE "N".
+000910     88  RESTART-SKIP-THE-JOB                 VALUE "S".
+000920     88  RESTART-RUN-THE-JOB                  VALUE "N".
+000930 77  WS-ENVIRONMENT                      PIC X(04) VALUE "UNKN".
+000940 77  WS-FORCE-RERUN                      PIC X(01) VALUE SPACES.
+000950*----------------------------------------------------------------
+000960 PROCEDURE DIVISION.
+000970*----------------------------------------------------------------
+000980*    0000-MAINLINE
+000990*----------------------------------------------------------------
+001000 0000-MAINLINE.
+001010     PERFORM 1000-INITIALIZE
+001020         THRU 1000-INITIALIZE-EXIT
+001030     IF RESTART-SKIP-THE-JOB
+001040         DISPLAY '*** CURSO-PROG3 SKIPPED - JOB JA COMPLETOU '
+001050                 'NESTA JANELA DE PROCESSAMENTO ***'
+001060     ELSE
+001070         PERFORM 2000-CHECK-STALE-MODULE
+001080             THRU 2000-CHECK-STALE-MODULE-EXIT
+001090         PERFORM 4000-WRITE-AUDIT-RECORD
+001100             THRU 4000-WRITE-AUDIT-RECORD-EXIT
+001110         IF DO-NOT-ABORT-THE-JOB
+001120             PERFORM 3000-DISPLAY-BANNER
+001130                 THRU 3000-DISPLAY-BANNER-EXIT
+001140             PERFORM 5000-WRITE-CHECKPOINT
+001150                 THRU 5000-WRITE-CHECKPOINT-EXIT
+001160         END-IF
+001170     END-IF
+001180     PERFORM 9000-TERMINATE
+001190         THRU 9000-TERMINATE-EXIT
+001200     GOBACK.
+001210*----------------------------------------------------------------
+001220*    1000-INITIALIZE
+001230*----------------------------------------------------------------
+001240 1000-INITIALIZE.
+001250     DISPLAY 'TRABALHANDO COM DATA DE COMPILACAO'
+001260     DISPLAY 'COMPILADOR GNUCobol'
+001270     MOVE FUNCTION WHEN-COMPILED TO 800-WHEN-COMPILED
+001280     MOVE FUNCTION CURRENT-DATE  TO 800-CURRENT-DATE
+001290     PERFORM 1100-OPEN-AUDIT-FILE
+001300         THRU 1100-OPEN-AUDIT-FILE-EXIT
+001310     PERFORM 1200-OPEN-CHECKPOINT-FILE
+001320         THRU 1200-OPEN-CHECKPOINT-FILE-EXIT
+001330     PERFORM 1300-CHECK-RESTART
+001340         THRU 1300-CHECK-RESTART-EXIT
+001350     PERFORM 1400-SET-ENVIRONMENT-TAG
+001360         THRU 1400-SET-ENVIRONMENT-TAG-EXIT
+001370     .
+001380 1000-INITIALIZE-EXIT.
+001390     EXIT.
+001400*----------------------------------------------------------------
+001410*    1100-OPEN-AUDIT-FILE
+001420*    JOB-AUDIT-FILE IS A SHARED, GROWING LOG - OPEN EXTEND TO
+001430*    APPEND.  CREATE IT ON THE FIRST EVER RUN IN THIS SHOP.
+001440*----------------------------------------------------------------
+001450 1100-OPEN-AUDIT-FILE.
+001460     OPEN EXTEND JOB-AUDIT-FILE
+001470     IF JOBAUD-FILE-STATUS = "35"
+001480         OPEN OUTPUT JOB-AUDIT-FILE
+001490         CLOSE JOB-AUDIT-FILE
+001500         OPEN EXTEND JOB-AUDIT-FILE
+001510     END-IF
+001520     .
+001530 1100-OPEN-AUDIT-FILE-EXIT.
+001540     EXIT.
+001550*----------------------------------------------------------------
+001560*    1200-OPEN-CHECKPOINT-FILE
+001570*    CHECKPOINT-FILE IS A SHARED FILE - CREATE IT ON THE FIRST
+001580*    EVER RUN IN THIS SHOP.
+001590*----------------------------------------------------------------
+001600 1200-OPEN-CHECKPOINT-FILE.
+001610     OPEN I-O CHECKPOINT-FILE
+001620     IF CHKPT-FILE-STATUS = "35"
+001630         OPEN OUTPUT CHECKPOINT-FILE
+001640         CLOSE CHECKPOINT-FILE
+001650         OPEN I-O CHECKPOINT-FILE
+001660     END-IF
+001670     .
+001680 1200-OPEN-CHECKPOINT-FILE-EXIT.
+001690     EXIT.
+001700*----------------------------------------------------------------
+001710*    1300-CHECK-RESTART
+001720*    THE BATCH WINDOW IS TODAY'S RUN DATE.  IF THIS JOB ALREADY
+001730*    RAN TO COMPLETION FOR THIS WINDOW, THE RESTART SWITCH IS SET
+001740*    SO 0000-MAINLINE SKIPS THE JOB ENTIRELY - UNLESS THE CALLER
+001750*    ASKED FOR AN ON-DEMAND RERUN VIA THE CURSOPG3-FORCE-RERUN
+001760*    ENVIRONMENT VARIABLE (SET BY THE MENU FRONT END WHEN THE
+001770*    OPERATOR PICKS THIS JOB DIRECTLY), IN WHICH CASE A
+001780*    COMPLETED CHECKPOINT FOR TODAY IS IGNORED.
+001790*----------------------------------------------------------------
+001800 1300-CHECK-RESTART.
+001810     SET RESTART-RUN-THE-JOB TO TRUE
+001820     SET CHECKPOINT-RECORD-ABSENT TO TRUE
+001830     MOVE SPACES TO CHECKPOINT-RECORD
+001840     MOVE JOB-NAME-CONSTANT TO CK-JOB-NAME
+001850     STRING 800-CURRENT-DATE-YYYY
+001860            800-CURRENT-DATE-MM
+001870            800-CURRENT-DATE-DD
+001880         DELIMITED BY SIZE INTO CK-BATCH-WINDOW
+001890     READ CHECKPOINT-FILE
+001900         INVALID KEY
+001910             CONTINUE
+001920         NOT INVALID KEY
+001930             SET CHECKPOINT-RECORD-EXISTS TO TRUE
+001940             IF CK-STEP-NAME = "COMPLETE"
+001950                 SET RESTART-SKIP-THE-JOB TO TRUE
+001960             END-IF
+001970     END-READ
+001980     ACCEPT WS-FORCE-RERUN FROM ENVIRONMENT
+001990         "CURSOPG3-FORCE-RERUN"
+002000     IF WS-FORCE-RERUN = "Y" OR WS-FORCE-RERUN = "y"
+002010         SET RESTART-RUN-THE-JOB TO TRUE
+002020     END-IF
+002030     .
+002040 1300-CHECK-RESTART-EXIT.
+002050     EXIT.
+002060*----------------------------------------------------------------
+002070*    1400-SET-ENVIRONMENT-TAG
+002080*    WS-ENVIRONMENT COMES FROM THE CURSOPG3-ENVIRONMENT OS
+002090*    VARIABLE (E.G. "PROD", "TEST", "DEV") SO A MISCONFIGURED RUN
+002100*    IS OBVIOUS ON THE BANNER RATHER THAN SILENTLY DEFAULTING TO
+002110*    A PARTICULAR ENVIRONMENT.  LEFT AS "UNKN" WHEN NOT SET.
+002120*----------------------------------------------------------------
+002130 1400-SET-ENVIRONMENT-TAG.
+002140     ACCEPT WS-ENVIRONMENT FROM ENVIRONMENT "CURSOPG3-ENVIRONMENT"
+002150     IF WS-ENVIRONMENT = SPACES
+002160         MOVE "UNKN" TO WS-ENVIRONMENT
+002170     END-IF
+002180     .
+002190 1400-SET-ENVIRONMENT-TAG-EXIT.
+002200     EXIT.
+002210*----------------------------------------------------------------
+002220*    2000-CHECK-STALE-MODULE
+002230*    ABORTS THE JOB WHEN THE COMPILE DATE OF THIS LOAD MODULE IS
+002240*    OLDER THAN THE RUN DATE BY MORE THAN STALE-DAYS-LIMIT DAYS.
+002250*    STALE-DAYS-LIMIT DEFAULTS TO 30 AND MAY BE OVERRIDDEN WITH
+002260*    THE STALE-DAYS-LIMIT ENVIRONMENT VARIABLE.  ACCEPT FROM
+002270*    ENVIRONMENT LEFT-JUSTIFIES AND SPACE-PADS THE VALUE (E.G.
+002280*    "5" COMES BACK AS "5   "), SO IT IS RIGHT-JUSTIFIED AND
+002290*    THE LEADING SPACES ARE TURNED TO ZEROS BEFORE THE NUMERIC
+002300*    TEST.
+002310*----------------------------------------------------------------
+002320 2000-CHECK-STALE-MODULE.
+002330     SET DO-NOT-ABORT-THE-JOB TO TRUE
+002340     MOVE 30 TO STALE-DAYS-LIMIT
+002350     ACCEPT STALE-DAYS-PARM FROM ENVIRONMENT "STALE-DAYS-LIMIT"
+002360     IF STALE-DAYS-PARM NOT = SPACES
+002370         MOVE STALE-DAYS-PARM TO STALE-DAYS-PARM-RJ
+002380         INSPECT STALE-DAYS-PARM-RJ
+002390             REPLACING LEADING SPACE BY ZERO
+002400         IF STALE-DAYS-PARM-RJ IS NUMERIC
+002410             MOVE STALE-DAYS-PARM-RJ TO STALE-DAYS-LIMIT
+002420         END-IF
+002430     END-IF
+002440     COMPUTE DAYS-COMPILED-INT =
+002450         FUNCTION INTEGER-OF-DATE(800-WHEN-COMPILED-YMD-NUM)
+002460     COMPUTE DAYS-CURRENT-INT  =
+002470         FUNCTION INTEGER-OF-DATE(800-CURRENT-YMD-NUM)
+002480     COMPUTE DAYS-STALE-COUNT =
+002490         DAYS-CURRENT-INT - DAYS-COMPILED-INT
+002500     IF DAYS-STALE-COUNT > STALE-DAYS-LIMIT
+002510         SET ABORT-THE-JOB TO TRUE
+002520         DISPLAY '*** CURSO-PROG3 ABORTED - LOAD MODULE STALE '
+002530                 '***'
+002540         DISPLAY 'CURSO-PROG3 AMBIENTE  = ' WS-ENVIRONMENT
+002550         DISPLAY 'LOAD MODULE COMPILED ' DAYS-STALE-COUNT
+002560                 ' DAYS BEFORE RUN DATE - LIMIT IS '
+002570                 STALE-DAYS-LIMIT ' DAYS'
+002580         MOVE 16 TO RETURN-CODE
+002590     END-IF
+002600     .
+002610 2000-CHECK-STALE-MODULE-EXIT.
+002620     EXIT.
+002630*----------------------------------------------------------------
+002640*    3000-DISPLAY-BANNER
+002650*----------------------------------------------------------------
+002660 3000-DISPLAY-BANNER.
+002670     DISPLAY 'CURSO-PROG3 AMBIENTE  = ' WS-ENVIRONMENT
+002680     DISPLAY 'CURSO-PROG3 Compilado = '
+002690         800-WHEN-COMPILED-DATE-YYYY '/'
+002700         800-WHEN-COMPILED-DATE-MM   '/'
+002710         800-WHEN-COMPILED-DATE-DD   SPACE
+002720         800-WHEN-COMPILED-TIME-HH   ':'
+002730         800-WHEN-COMPILED-TIME-MM   ':'
+002740         800-WHEN-COMPILED-TIME-SS
+002750     DISPLAY 'CURSO-PROG3 EXECUTADO = '
+002760         800-CURRENT-DATE-YYYY '/'
+002770         800-CURRENT-DATE-MM   '/'
+002780         800-CURRENT-DATE-DD   SPACE
+002790         800-CURRENT-TIME-HH   ':'
+002800         800-CURRENT-TIME-MM   ':'
+002810         800-CURRENT-TIME-SS
+002820     DISPLAY 'CURSO-PROG3 Completado com Sucesso'
+002830     .
+002840 3000-DISPLAY-BANNER-EXIT.
+002850     EXIT.
+002860*----------------------------------------------------------------
+002870*    4000-WRITE-AUDIT-RECORD
+002880*    LOG THIS RUN TO THE SHARED JOB-AUDIT FILE REGARDLESS OF
+002890*    WHETHER THE STALE-MODULE CHECK ABORTED IT - AN ABORTED RUN
+002900*    IS EXACTLY THE KIND OF EVENT OPERATIONS NEEDS ON RECORD.
+002910*----------------------------------------------------------------
+002920 4000-WRITE-AUDIT-RECORD.
+002930     MOVE SPACES TO JOB-AUDIT-RECORD
+002940     MOVE JOB-NAME-CONSTANT            TO JA-JOB-NAME
+002950     MOVE 800-WHEN-COMPILED-DATE-YYYY  TO JA-COMPILE-YYYY
+002960     MOVE 800-WHEN-COMPILED-DATE-MM    TO JA-COMPILE-MM
+002970     MOVE 800-WHEN-COMPILED-DATE-DD    TO JA-COMPILE-DD
+002980     MOVE 800-CURRENT-DATE-YYYY        TO JA-RUN-YYYY
+002990     MOVE 800-CURRENT-DATE-MM          TO JA-RUN-MM
+003000     MOVE 800-CURRENT-DATE-DD          TO JA-RUN-DD
+003010     MOVE 800-CURRENT-TIME-HH          TO JA-RUN-HH
+003020     MOVE 800-CURRENT-TIME-MM          TO JA-RUN-MI
+003030     MOVE 800-CURRENT-TIME-SS          TO JA-RUN-SS
+003040     WRITE JOB-AUDIT-RECORD
+003050     .
+003060 4000-WRITE-AUDIT-RECORD-EXIT.
+003070     EXIT.
+003080*----------------------------------------------------------------
+003090*    5000-WRITE-CHECKPOINT
+003100*    MARKS THIS BATCH WINDOW COMPLETE SO A RERUN SKIPS THE JOB.
+003110*----------------------------------------------------------------
+003120 5000-WRITE-CHECKPOINT.
+003130     MOVE "COMPLETE"                   TO CK-STEP-NAME
+003140     MOVE 800-CURRENT-DATE-YYYY        TO CK-STEP-YYYY
+003150     MOVE 800-CURRENT-DATE-MM          TO CK-STEP-MM
+003160     MOVE 800-CURRENT-DATE-DD          TO CK-STEP-DD
+003170     MOVE 800-CURRENT-TIME-HH          TO CK-STEP-HH
+003180     MOVE 800-CURRENT-TIME-MM          TO CK-STEP-MI
+003190     MOVE 800-CURRENT-TIME-SS          TO CK-STEP-SS
+003200     IF CHECKPOINT-RECORD-EXISTS
+003210         REWRITE CHECKPOINT-RECORD
+003220             INVALID KEY
+003230                 DISPLAY '*** ERRO GRAVANDO CHECKPOINT ***'
+003240         END-REWRITE
+003250     ELSE
+003260         WRITE CHECKPOINT-RECORD
+003270             INVALID KEY
+003280                 DISPLAY '*** ERRO GRAVANDO CHECKPOINT ***'
+003290         END-WRITE
+003300     END-IF
+003310     .
+003320 5000-WRITE-CHECKPOINT-EXIT.
+003330     EXIT.
+003340*----------------------------------------------------------------
+003350*    9000-TERMINATE
+003360*----------------------------------------------------------------
+003370 9000-TERMINATE.
+003380     CLOSE JOB-AUDIT-FILE
+003390     CLOSE CHECKPOINT-FILE
+003400     .
+003410 9000-TERMINATE-EXIT.
+003420     EXIT.
 
 
 
